@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    AMBE006.
+       AUTHOR.        GUALBERTO.
+       DATE-WRITTEN.  09/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Conversao unica de arq-cliente do layout     *
+                      *  anterior (sem status/dt-exclusao) para o     *
+                      *  layout atual (CPCLIENTE). Roda uma vez,      *
+                      *  antes de colocar o novo layout em producao,  *
+                      *  contra uma copia do arquivo de clientes      *
+                      *  gravado sob o layout antigo - nao roda mais  *
+                      *  de uma vez contra o mesmo arquivo.           *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select arq-cliente-origem assign to disk wid-arq-cliente-origem
+                  organization         is indexed
+                  access mode          is sequential
+                  record key           is cliente-chave-origem
+                  ALTERNATE record key is cliente-cnpj-origem
+                  ALTERNATE RECORD KEY IS cliente-razao-origem
+                                          WITH DUPLICATES
+                  file status          is fs-arq-cliente-origem.
+
+           select arq-cliente assign to disk wid-arq-cliente
+                  organization         is indexed
+                  access mode          is sequential
+                  record key           is cliente-chave
+                  ALTERNATE record key is cliente-cnpj
+                  ALTERNATE RECORD KEY IS cliente-razao
+                                          WITH DUPLICATES
+                  lock mode            is manual
+                  file status          is ws-resultado-acesso.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  arq-cliente-origem
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS wid-arq-cliente-origem.
+       01  cliente-reg-origem.
+           05 cliente-chave-origem.
+              10 cliente-codigo-origem     PIC  9(007).
+           05 cliente-razao-origem         PIC  X(040).
+           05 cliente-cnpj-origem          PIC  9(014).
+           05 cliente-latitude-origem      PIC  s9(003)v9(008).
+           05 cliente-longitude-origem     PIC  s9(003)v9(008).
+
+       FD  arq-cliente
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS wid-arq-cliente.
+       COPY CPCLIENTE.
+
+       WORKING-STORAGE SECTION.
+       01  AREAS-DE-TRABALHO-1.
+           05 ws-resultado-acesso          pic  x(002) value "00".
+           05 fs-arq-cliente-origem        pic  x(002) value spaces.
+           05 wid-arq-cliente-origem       pic  x(050) value
+              "arq-cliente-antigo".
+           05 wid-arq-cliente              pic  x(050) value
+              "arq-cliente".
+           05 ws-status-abertura           pic  x(001) value space.
+              88 abriu-ok                      value "S".
+           05 ws-qtd-convertidos            pic  9(006) value zeros.
+
+       PROCEDURE DIVISION.
+       000-INICIO.
+           perform 010-abre-arquivos    thru 010-99-fim
+           if abriu-ok
+              perform 020-converte-clientes thru 020-99-fim
+              perform 030-fecha-arquivos    thru 030-99-fim
+           end-if.
+       000-99-FIM.
+           GOBACK.
+
+       010-abre-arquivos.
+           move space to ws-status-abertura
+           open input arq-cliente-origem
+           if fs-arq-cliente-origem > "09"
+              display "AMBE006 - erro ao abrir arq-cliente-origem: "
+                      fs-arq-cliente-origem
+           else
+              open output arq-cliente
+              if ws-resultado-acesso > "09"
+                 display "AMBE006 - erro ao abrir arq-cliente: "
+                         ws-resultado-acesso
+              else
+                 set abriu-ok to true
+              end-if
+           end-if.
+       010-99-fim. exit.
+
+       020-converte-clientes.
+           read arq-cliente-origem next record
+           perform test after until fs-arq-cliente-origem > "09"
+              move cliente-codigo-origem    to cliente-codigo
+              move cliente-razao-origem     to cliente-razao
+              move cliente-cnpj-origem      to cliente-cnpj
+              move cliente-latitude-origem  to cliente-latitude
+              move cliente-longitude-origem to cliente-longitude
+              set cliente-ativo             to true
+              move zeros to cliente-dt-exclusao
+              write cliente-REG
+              add 1 to ws-qtd-convertidos
+              read arq-cliente-origem next record
+           end-perform.
+       020-99-fim. exit.
+
+       030-fecha-arquivos.
+           close arq-cliente-origem
+           close arq-cliente
+           display "AMBE006 - registros convertidos: "
+                   ws-qtd-convertidos.
+       030-99-fim. exit.
+
+       END PROGRAM AMBE006.
