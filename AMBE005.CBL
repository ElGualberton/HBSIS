@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    AMBE005.
+       AUTHOR.        GUALBERTO.
+       DATE-WRITTEN.  08/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Exportacao de arq-cliente para arquivo texto *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select arq-cliente assign to disk wid-arq-cliente
+                  organization         is indexed
+                  access mode          is sequential
+                  record key           is cliente-chave
+                  ALTERNATE record key is cliente-cnpj
+                  ALTERNATE RECORD KEY IS cliente-razao
+                                          WITH DUPLICATES
+                  lock mode            is manual
+                  file status          is ws-resultado-acesso.
+
+           SELECT export-cliente ASSIGN TO lb-export-cliente
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS fs-export-cliente.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  arq-cliente
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS wid-arq-cliente.
+       COPY CPCLIENTE.
+
+       FD  export-cliente.
+       01  reg-export-cliente.
+           05 exp-codigo              PIC  9(007).
+           05 exp-razao                PIC  X(040).
+           05 exp-cnpj                 PIC  9(014).
+           05 exp-latitude              PIC  S9(003)V9(008).
+           05 exp-longitude             PIC  S9(003)V9(008).
+
+       WORKING-STORAGE SECTION.
+       01  AREAS-DE-TRABALHO-1.
+           05 ws-resultado-acesso      pic  x(002) value "00".
+           05 wid-arq-cliente          pic  x(050) value "arq-cliente".
+           05 fs-export-cliente        pic  x(002) value spaces.
+           05 lb-export-cliente        pic  x(050) value
+              "c:\import\arq-cliente-export.txt".
+           05 ws-qtd-exportados        pic  9(006) value zeros.
+           05 ws-status-abertura       pic  x(001) value space.
+              88 abriu-ok                  value "S".
+
+       PROCEDURE DIVISION.
+       000-INICIO.
+           perform 010-abre-arquivos   thru 010-99-fim
+           if abriu-ok
+              perform 020-exporta-clientes thru 020-99-fim
+              perform 030-fecha-arquivos  thru 030-99-fim
+           end-if.
+       000-99-FIM.
+           GOBACK.
+
+       010-abre-arquivos.
+           move space to ws-status-abertura
+           open input arq-cliente
+           if ws-resultado-acesso > "09"
+              display "AMBE005 - erro ao abrir arq-cliente: "
+                      ws-resultado-acesso
+           else
+              open output export-cliente
+              set abriu-ok to true
+              move zeros to ws-qtd-exportados
+           end-if.
+       010-99-fim. exit.
+
+       020-exporta-clientes.
+           read arq-cliente next record ignore lock
+           perform test after until ws-resultado-acesso > "09"
+              move cliente-codigo     to exp-codigo
+              move cliente-razao      to exp-razao
+              move cliente-cnpj       to exp-cnpj
+              move cliente-latitude   to exp-latitude
+              move cliente-longitude  to exp-longitude
+              write reg-export-cliente
+              add 1 to ws-qtd-exportados
+              read arq-cliente next record ignore lock
+           end-perform.
+       020-99-fim. exit.
+
+       030-fecha-arquivos.
+           close arq-cliente
+           close export-cliente
+           display "AMBE005 - registros exportados: " ws-qtd-exportados.
+       030-99-fim. exit.
+
+       END PROGRAM AMBE005.
