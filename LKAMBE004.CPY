@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  Area de linkage do AMBE004 - consolidado de filiais por CNPJ *
+      *****************************************************************
+       01  LK-AMBE004.
+           05 LK-AMBE004-CNPJ-EMPRESA  PIC  9(008).
+           05 LK-AMBE004-QTD-FILIAIS   PIC  9(004).
+           05 LK-AMBE004-RESULTADO     PIC  X(001).
+              88 LK-AMBE004-OK              VALUE "S".
+              88 LK-AMBE004-NOT-OK          VALUE "N".
