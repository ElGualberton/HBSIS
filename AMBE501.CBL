@@ -12,14 +12,31 @@
          SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
 
-
-
+       DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  AREAS-DE-TRABALHO-1.
            05 wx-opcao              pic  x(001) value space.
            05 ln                    pic  9(002) value zeros.
            05 i                     pic  9(002) value zeros.
            05 NM-CODIGO             PIC  9(005) VALUE ZEROS.
+       01  AREAS-DE-TRABALHO-CNPJ.
+           05 WS-CNPJ-BASE-12       PIC  9(012).
+           05 REDEFINES WS-CNPJ-BASE-12.
+              10 WS-CNPJ-DIG-12 OCCURS 12 PIC 9.
+           05 WS-CNPJ-BASE-13       PIC  9(013).
+           05 REDEFINES WS-CNPJ-BASE-13.
+              10 WS-CNPJ-DIG-13 OCCURS 13 PIC 9.
+           05 WS-PESO-1-LIT         PIC  9(012) VALUE 543298765432.
+           05 REDEFINES WS-PESO-1-LIT.
+              10 WS-PESO-1 OCCURS 12 PIC 9.
+           05 WS-PESO-2-LIT         PIC  9(013) VALUE 6543298765432.
+           05 REDEFINES WS-PESO-2-LIT.
+              10 WS-PESO-2 OCCURS 13 PIC 9.
+           05 WS-SOMA               PIC  9(006).
+           05 WS-RESTO              PIC  9(002).
+           05 WS-DV-1                PIC  9(001).
+           05 WS-DV-2                PIC  9(001).
+           05 WS-I                   PIC  9(002).
 
 
 
@@ -51,19 +68,56 @@
 
 
        LINKAGE SECTION.
-       01  LINKAGEM-CAMPOS.
-           05  AREA-LINK                  PIC  X(100).
-       PROCEDURE DIVISION USING LINKAGEM-CAMPOS.
+       COPY LKAMBE501.
+       PROCEDURE DIVISION USING LK-AMBE501.
 
        000-INICIO.
+           set link-ambe501-not-ok to true
+           evaluate true
+               when link-ambe501-validar
+                   perform 100-calcula-digitos thru 100-99-fim
+               when other
+                   continue
+           end-evaluate.
        000-99-FIM.
-           STOP RUN.
-
-
-
-
-
-
-       999-99-fim. exit.
-
-       END PROGRAM AMBE001.
\ No newline at end of file
+           GOBACK.
+
+       100-calcula-digitos.
+           move AMBE501-CNPJ-EMPRESA to WS-CNPJ-BASE-12(1:8)
+           move AMBE501-CNPJ-FILIAL  to WS-CNPJ-BASE-12(9:4)
+
+           move zeros to WS-SOMA
+           perform varying WS-I from 1 by 1 until WS-I > 12
+              compute WS-SOMA = WS-SOMA +
+                      (WS-CNPJ-DIG-12(WS-I) * WS-PESO-1(WS-I))
+           end-perform
+           compute WS-RESTO = FUNCTION MOD(WS-SOMA, 11)
+           if WS-RESTO < 2
+              move 0 to WS-DV-1
+           else
+              compute WS-DV-1 = 11 - WS-RESTO
+           end-if
+
+           move WS-CNPJ-BASE-12 to WS-CNPJ-BASE-13(1:12)
+           move WS-DV-1         to WS-CNPJ-BASE-13(13:1)
+
+           move zeros to WS-SOMA
+           perform varying WS-I from 1 by 1 until WS-I > 13
+              compute WS-SOMA = WS-SOMA +
+                      (WS-CNPJ-DIG-13(WS-I) * WS-PESO-2(WS-I))
+           end-perform
+           compute WS-RESTO = FUNCTION MOD(WS-SOMA, 11)
+           if WS-RESTO < 2
+              move 0 to WS-DV-2
+           else
+              compute WS-DV-2 = 11 - WS-RESTO
+           end-if
+
+           if AMBE501-CNPJ-DIGITO = (WS-DV-1 * 10) + WS-DV-2
+              set link-ambe501-ok to true
+           else
+              set link-ambe501-not-ok to true
+           end-if.
+       100-99-fim. exit.
+
+       END PROGRAM AMBE501.
\ No newline at end of file
