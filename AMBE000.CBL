@@ -0,0 +1,181 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    AMBE000.
+       AUTHOR.        GUALBERTO.
+       DATE-WRITTEN.  08/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Menu principal do sistema de clientes        *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  AREAS-DE-TRABALHO-1.
+           05 ln                    pic  9(002) value zeros.
+           05 wx-opcao-menu         pic  9(001) value zeros.
+           05 wx-continua           pic  x(001) value "S".
+              88 continua-menu          value "S".
+           05 ws-parm-ambe001       pic  x(100) value spaces.
+           05 wx-modo-proximidade   pic  x(001) value space.
+              88 modo-por-codigo        value "C".
+              88 modo-por-coord         value "L".
+       COPY LKAMBE003.
+       COPY LKAMBE004.
+
+       screen section.
+       01  moldura.
+         03  topo-tela.
+           05  pic x(001) value     "+" line 01 col 01.
+           05  pic x(078) value all "-" line 01 col 02.
+           05  pic x(001) value     "+" line 01 col 80.
+         03  corpo-tela.
+           05  pic x(001) value     "|" line ln col 01.
+           05  pic x(078) value all " " line ln col 02.
+           05  pic x(001) value     "|" line ln col 80.
+         03  rodape1-tela.
+           05  pic x(001) value     "+" line 22 col 01.
+           05  pic x(078) value all "-" line 22 col 02.
+           05  pic x(001) value     "+" line 22 col 80.
+       01  constantes-menu.
+         03 pic x(030) value "SISTEMA DE CLIENTES - MENU"
+            line 03 col 26.
+         03 pic x(040) value "1 - Manutencao de Clientes"
+            line 07 col 16.
+         03 pic x(040) value "2 - Listagem de Clientes"
+            line 08 col 16.
+         03 pic x(040) value "3 - Proximidade Geografica"
+            line 09 col 16.
+         03 pic x(040) value "4 - Consolidado CNPJ-Matriz"
+            line 10 col 16.
+         03 pic x(040) value "5 - Exportar Clientes"
+            line 11 col 16.
+         03 pic x(040) value "0 - Sair"
+            line 12 col 16.
+         03 pic x(030) value "Selecione a opcao:"
+            line 14 col 16.
+       01  variaveis-menu.
+         03 t-opcao-menu
+            line 14 col 36
+            pic 9(001) using wx-opcao-menu.
+       01  parm-proximidade-modo.
+         03 pic x(050) value
+            "Buscar por (C)odigo ou (L)atitude/Longitude:"
+            line 14 col 16.
+         03 t-parm-modo
+            line 14 col 64
+            pic x(001) using wx-modo-proximidade.
+       01  parm-proximidade.
+         03 pic x(040) value "Codigo do cliente de referencia:"
+            line 14 col 16.
+         03 t-parm-codigo
+            line 14 col 52
+            pic 9(007) using lk-ambe003-codigo.
+         03 pic x(020) value "Raio em KM:"
+            line 15 col 16.
+         03 t-parm-raio
+            line 15 col 52
+            pic 9(006)v9(02) using lk-ambe003-raio-km.
+       01  parm-proximidade-coord.
+         03 pic x(020) value "Latitude.....:"
+            line 14 col 16.
+         03 t-parm-latitude
+            line 14 col 52
+            pic s9(003)v9(008) using lk-ambe003-latitude.
+         03 pic x(020) value "Longitude....:"
+            line 15 col 16.
+         03 t-parm-longitude
+            line 15 col 52
+            pic s9(003)v9(008) using lk-ambe003-longitude.
+         03 pic x(020) value "Raio em KM...:"
+            line 16 col 16.
+         03 t-parm-raio-coord
+            line 16 col 52
+            pic 9(006)v9(02) using lk-ambe003-raio-km.
+       01  parm-cnpj-matriz.
+         03 pic x(040) value "CNPJ-empresa (8 digitos):"
+            line 14 col 16.
+         03 t-parm-cnpj
+            line 14 col 52
+            pic 9(008) using lk-ambe004-cnpj-empresa.
+
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+       000-INICIO.
+           set continua-menu to true
+           perform test after until not continua-menu
+              perform 999-monta-tela   thru 999-99-fim
+              perform 100-exibe-opcoes thru 100-99-fim
+              evaluate wx-opcao-menu
+                  when 1
+                      call 'AMBE001' using ws-parm-ambe001
+                  when 2
+                      call 'AMBE002'
+                  when 3
+                      perform 200-executa-proximidade thru 200-99-fim
+                  when 4
+                      perform 300-executa-cnpj-matriz thru 300-99-fim
+                  when 5
+                      call 'AMBE005'
+                  when 0
+                      move "N" to wx-continua
+                  when other
+                      continue
+              end-evaluate
+           end-perform.
+       000-99-FIM.
+           STOP RUN.
+
+       100-exibe-opcoes.
+           move 9 to wx-opcao-menu
+           display constantes-menu
+           perform test after until wx-opcao-menu <= 5
+              accept t-opcao-menu
+              if wx-opcao-menu > 5
+                 move 9 to wx-opcao-menu
+                 display t-opcao-menu
+              end-if
+           end-perform.
+       100-99-fim. exit.
+
+       200-executa-proximidade.
+           initialize lk-ambe003
+           move space to wx-modo-proximidade
+           display parm-proximidade-modo
+           perform test after until modo-por-codigo or modo-por-coord
+              accept t-parm-modo
+           end-perform
+           if modo-por-codigo
+              display parm-proximidade
+              accept t-parm-codigo
+              accept t-parm-raio
+              set lk-ambe003-por-codigo to true
+           else
+              display parm-proximidade-coord
+              accept t-parm-latitude
+              accept t-parm-longitude
+              accept t-parm-raio-coord
+              set lk-ambe003-por-coord to true
+           end-if
+           call 'AMBE003' using lk-ambe003.
+       200-99-fim. exit.
+
+       300-executa-cnpj-matriz.
+           initialize lk-ambe004
+           display parm-cnpj-matriz
+           accept t-parm-cnpj
+           call 'AMBE004' using lk-ambe004.
+       300-99-fim. exit.
+
+       999-monta-tela.
+           display topo-tela
+           perform varying ln from 2 by 1 until ln > 21
+              display corpo-tela
+           end-perform
+           display rodape1-tela.
+       999-99-fim. exit.
+
+       END PROGRAM AMBE000.
