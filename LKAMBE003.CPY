@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  Area de linkage do AMBE003 - relatorio de proximidade       *
+      *****************************************************************
+       01  LK-AMBE003.
+           05 LK-AMBE003-MODO        PIC  X(001).
+              88 LK-AMBE003-POR-CODIGO    VALUE "C".
+              88 LK-AMBE003-POR-COORD     VALUE "L".
+           05 LK-AMBE003-CODIGO      PIC  9(007).
+           05 LK-AMBE003-LATITUDE    PIC  S9(003)V9(008).
+           05 LK-AMBE003-LONGITUDE   PIC  S9(003)V9(008).
+           05 LK-AMBE003-RAIO-KM     PIC  9(006)V9(002).
+           05 LK-AMBE003-RESULTADO   PIC  X(001).
+              88 LK-AMBE003-OK            VALUE "S".
+              88 LK-AMBE003-NOT-OK        VALUE "N".
