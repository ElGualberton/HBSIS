@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    AMBE004.
+       AUTHOR.        GUALBERTO.
+       DATE-WRITTEN.  08/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Consolidado de filiais por CNPJ-empresa      *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select arq-cliente assign to disk wid-arq-cliente
+                  organization         is indexed
+                  access mode          is dynamic
+                  record key           is cliente-chave
+                  ALTERNATE record key is cliente-cnpj
+                  ALTERNATE RECORD KEY IS cliente-razao
+                                          WITH DUPLICATES
+                  lock mode            is manual
+                  file status          is ws-resultado-acesso.
+
+           SELECT relat-cnpj-matriz ASSIGN TO lb-relat-cnpj-matriz
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS fs-relat-cnpj-matriz.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  arq-cliente
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS wid-arq-cliente.
+       COPY CPCLIENTE.
+
+       FD  relat-cnpj-matriz.
+       01  linha-relat-cnpj-matriz               pic x(132).
+
+       WORKING-STORAGE SECTION.
+       01  AREAS-DE-TRABALHO-1.
+           05 ws-resultado-acesso      pic  x(002) value "00".
+           05 wid-arq-cliente          pic  x(050) value "arq-cliente".
+           05 fs-relat-cnpj-matriz     pic  x(002) value spaces.
+           05 lb-relat-cnpj-matriz     pic  x(050) value
+              "c:\import\relat-cnpj-matriz.txt".
+           05 ws-fim-arquivo           pic  x(001) value space.
+              88 fim-arquivo               value "S".
+           05 ws-status-abertura       pic  x(001) value space.
+              88 abriu-ok                   value "S".
+       01  AREAS-EDICAO.
+           05 ws-ed-codigo              pic  ZZZZZZ9.
+           05 ws-ed-filial              pic  9(004).
+           05 ws-ed-digito              pic  9(002).
+
+       LINKAGE SECTION.
+       COPY LKAMBE004.
+       PROCEDURE DIVISION USING LK-AMBE004.
+       000-INICIO.
+           set lk-ambe004-not-ok to true
+           move zeros to lk-ambe004-qtd-filiais
+           perform 010-abre-arquivos thru 010-99-fim
+           if abriu-ok
+              perform 020-imprime-cabecalho thru 020-99-fim
+              move lk-ambe004-cnpj-empresa to cliente-cnpj-empresa
+              move zeros to cliente-cnpj-filial cliente-cnpj-digito
+              move spaces to ws-fim-arquivo
+              start arq-cliente key is not less cliente-cnpj
+              if ws-resultado-acesso > "09"
+                 set fim-arquivo to true
+              end-if
+              perform test after until fim-arquivo
+                 read arq-cliente next record ignore lock
+                 if ws-resultado-acesso > "09"
+                    set fim-arquivo to true
+                 else
+                    if cliente-cnpj-empresa = lk-ambe004-cnpj-empresa
+                       perform 030-imprime-filial thru 030-99-fim
+                    else
+                       set fim-arquivo to true
+                    end-if
+                 end-if
+              end-perform
+              perform 040-imprime-rodape thru 040-99-fim
+              perform 050-fecha-arquivos thru 050-99-fim
+              if lk-ambe004-qtd-filiais > zeros
+                 set lk-ambe004-ok to true
+              end-if
+           end-if.
+       000-99-FIM.
+           GOBACK.
+
+       010-abre-arquivos.
+           move space to ws-status-abertura
+           open input arq-cliente
+           if ws-resultado-acesso > "09"
+              continue
+           else
+              open output relat-cnpj-matriz
+              set abriu-ok to true
+           end-if.
+       010-99-fim. exit.
+
+       020-imprime-cabecalho.
+           move spaces to linha-relat-cnpj-matriz
+           string "CONSOLIDADO DE FILIAIS - CNPJ-EMPRESA "
+                  lk-ambe004-cnpj-empresa
+                  delimited by size into linha-relat-cnpj-matriz
+           write linha-relat-cnpj-matriz
+           move spaces to linha-relat-cnpj-matriz
+           string "CODIGO   FILIAL DIGITO  RAZAO SOCIAL           "
+                  "STATUS"
+                  delimited by size into linha-relat-cnpj-matriz
+           write linha-relat-cnpj-matriz.
+       020-99-fim. exit.
+
+       030-imprime-filial.
+           add 1 to lk-ambe004-qtd-filiais
+           move cliente-codigo       to ws-ed-codigo
+           move cliente-cnpj-filial  to ws-ed-filial
+           move cliente-cnpj-digito  to ws-ed-digito
+           move spaces to linha-relat-cnpj-matriz
+           if cliente-ativo
+              string ws-ed-codigo      " "
+                     ws-ed-filial      " "
+                     ws-ed-digito      " "
+                     cliente-razao     " "
+                     "ATIVO"
+                     delimited by size into linha-relat-cnpj-matriz
+           else
+              string ws-ed-codigo      " "
+                     ws-ed-filial      " "
+                     ws-ed-digito      " "
+                     cliente-razao     " "
+                     "INATIVO"
+                     delimited by size into linha-relat-cnpj-matriz
+           end-if
+           write linha-relat-cnpj-matriz.
+       030-99-fim. exit.
+
+       040-imprime-rodape.
+           move spaces to linha-relat-cnpj-matriz
+           write linha-relat-cnpj-matriz
+           move spaces to linha-relat-cnpj-matriz
+           string "TOTAL DE FILIAIS ENCONTRADAS: "
+                  lk-ambe004-qtd-filiais
+                  delimited by size into linha-relat-cnpj-matriz
+           write linha-relat-cnpj-matriz.
+       040-99-fim. exit.
+
+       050-fecha-arquivos.
+           close arq-cliente
+           close relat-cnpj-matriz.
+       050-99-fim. exit.
+
+       END PROGRAM AMBE004.
