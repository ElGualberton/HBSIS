@@ -17,6 +17,17 @@
                   ACCESS MODE   IS SEQUENTIAL
                   FILE STATUS   IS fs-txt-import.
 
+           SELECT relat-rejeitos ASSIGN   TO lb-relat-rejeitos
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS fs-relat-rejeitos.
+
+           SELECT ctrl-import ASSIGN   TO lb-ctrl-import
+                  ORGANIZATION  IS RELATIVE
+                  ACCESS MODE   IS RANDOM
+                  RELATIVE KEY  IS ws-ctrl-rrn
+                  FILE STATUS   IS fs-ctrl-import.
+
            select arq-cliente assign to disk wid-arq-cliente
                   organization         is indexed
                   access mode          is dynamic
@@ -32,6 +43,16 @@
        FD  txt-import.
        01  linha-txt-import                     pic x(1000).
 
+       FD  relat-rejeitos.
+       01  linha-relat-rejeitos                  pic x(132).
+
+       FD  ctrl-import.
+       01  reg-ctrl-import.
+           05 ctrl-ultima-linha        pic 9(006).
+           05 ctrl-qtd-lidos           pic 9(006).
+           05 ctrl-qtd-carregados      pic 9(006).
+           05 ctrl-qtd-rejeitados      pic 9(006).
+
       *Código Cliente    - pic  9(007);
       *CNPJ              - pic  9(014);
       *Razão Social      - pic  x(040);
@@ -41,17 +62,7 @@
        FD  arq-cliente
            LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS wid-arq-cliente.
-       01  cliente-REG.
-           05 cliente-chave.
-              10 cliente-codigo          PIC  9(007).
-           05 cliente-razao              PIC  X(040).
-           05 cliente-cnpj               PIC  9(014).
-           05 redefines cliente-cnpj.
-              10 cliente-cnpj-empresa    PIC  9(008).
-              10 cliente-cnpj-filial     PIC  9(004).
-              10 cliente-cnpj-digito     PIC  9(002).
-           05 cliente-latitude           PIC  s9(003)v9(008).
-           05 cliente-longitude          PIC  s9(003)v9(008).
+       COPY CPCLIENTE.
 
        WORKING-STORAGE SECTION.
        01  AREAS-DE-TRABALHO-1.
@@ -62,6 +73,20 @@
            05 fs-txt-import         pic  x(002) value spaces.
            05 lb-txt-import         pic  x(050) value
               "c:\import\arq-cliente.txt".
+           05 fs-relat-rejeitos     pic  x(002) value spaces.
+           05 lb-relat-rejeitos     pic  x(050) value
+              "c:\import\arq-cliente-rejeitos.txt".
+           05 fs-ctrl-import        pic  x(002) value spaces.
+           05 lb-ctrl-import        pic  x(050) value
+              "c:\import\arq-cliente.ctl".
+           05 ws-ctrl-rrn           pic  9(004) value 1.
+           05 ws-linha-atual        pic  9(006) value zeros.
+           05 ws-linha-checkpoint   pic  9(006) value zeros.
+           05 ws-qtd-lidos          pic  9(006) value zeros.
+           05 ws-qtd-carregados     pic  9(006) value zeros.
+           05 ws-qtd-rejeitados     pic  9(006) value zeros.
+           05 ws-motivo-rejeito     pic  x(040) value spaces.
+           05 ws-status-desc        pic  x(010) value spaces.
            05 marcador              pic  x(002) value spaces.
            05 WS-RETORNO-TELA       PIC  X(078).
            05 MASC-VALOR            PIC  ZZZZZZZ9.99
@@ -88,6 +113,18 @@
               88 wx-f8              value 09.
               88 wx-f9              value 10.
               88 wx-f10             value 11.
+       COPY LKAMBE501.
+       01  WS-CLIENTE-SALVO.
+           05 WS-SALVO-CODIGO       PIC  9(007).
+           05 WS-SALVO-RAZAO        PIC  X(040).
+           05 WS-SALVO-CNPJ         PIC  9(014).
+           05 WS-SALVO-LATITUDE     PIC  S9(003)V9(008).
+           05 WS-SALVO-LONGITUDE    PIC  S9(003)V9(008).
+           05 WS-SALVO-STATUS       PIC  X(001).
+           05 WS-SALVO-DT-EXCLUSAO  PIC  9(008).
+       01  WS-DUP-CLIENTE.
+           05 WS-DUP-CODIGO         PIC  9(007).
+           05 WS-DUP-RAZAO          PIC  X(040).
        01  WS-REG.
            05 WS-CHAVE.
               10 WS-CODIGO          PIC  X(005).
@@ -147,13 +184,27 @@
          03 t-longitude
             line 06 col 40
             pic -ZZ9,99999999 using cliente-longitude BLANK WHEN zeros.
+       01  status-info.
+         03 pic x(020) value "Status.......:" line 12 col 16.
+         03 t-status
+            line 12 col 35
+            pic x(010) using ws-status-desc.
+         03 pic x(020) value "Dt.Exclusao..:" line 13 col 16.
+         03 t-dt-exclusao
+            line 13 col 35
+            pic 9999/99/99 using cliente-dt-exclusao BLANK WHEN zeros.
+       01  msg-colisao.
+         03 t-msg-colisao
+            line 16 col 02
+            pic x(078) using ws-retorno-tela.
        01  opcoes.
-         03 pic x(074) line 21 col 04 value
-         "(C)onsulta - (A)ltera - (I)nclui - (E)xclui - i(M)porta txt - 
-       - "(V)olta Menu".
+         03 pic x(045) line 20 col 04 value
+         "(C)onsulta - (A)ltera - (I)nclui - (E)xclui -".
+         03 pic x(040) line 21 col 04 value
+         "(R)eativa - i(M)porta txt - (V)olta Menu".
          03 pic x(070) line 23 col 03 value
          "Selecione a Opcao Desejada:  X  (Letra em parenteses das opcoe
-       - "s acima)".
+      - "s acima)".
          03 t-opcao
             line 23 col 32
             pic x(001) using wx-opcao.
@@ -171,7 +222,8 @@
            perform test after until wx-opcao not = spaces
               accept t-opcao
               move function upper-case(wx-opcao) to wx-opcao
-              if wx-opcao not = "C" and "A" and "I" and "E" and "V"
+              if wx-opcao not = "C" and "A" and "I" and "E" and "R"
+                             and "M" and "V"
                   move spaces to wx-opcao
                   display t-opcao
               end-if
@@ -196,7 +248,17 @@
                 when "E"
                     perform 980-pesquisa-por thru 980-99-fim
                     IF ws-resultado-acesso < "10"
-                       DELETE arq-cliente Record
+                       set cliente-inativo to true
+                       move function current-date(1:8)
+                          to cliente-dt-exclusao
+                       rewrite cliente-REG
+                    END-IF
+                when "R"
+                    perform 980-pesquisa-por thru 980-99-fim
+                    IF ws-resultado-acesso < "10"
+                       set cliente-ativo to true
+                       move zeros to cliente-dt-exclusao
+                       rewrite cliente-REG
                     END-IF
                 when "I"
                     perform 100-inclusao   thru 100-99-fim
@@ -208,19 +270,173 @@
            perform 900-FILE-STATUS thru 900-99-FIM
            CLOSE arq-cliente.
        000-99-FIM.
-           STOP RUN.
+           GOBACK.
 
        090-txt-import.
-           open input txt-import.
+           move zeros to ws-linha-atual  ws-qtd-lidos
+                         ws-qtd-carregados  ws-qtd-rejeitados
+           perform 093-abre-ctrl-import   thru 093-99-fim
+           open input txt-import
+           if ws-linha-checkpoint > zeros
+              open extend relat-rejeitos
+              perform 094-avanca-checkpoint thru 094-99-fim
+           else
+              open output relat-rejeitos
+              perform 096-imprime-cabecalho thru 096-99-fim
+           end-if
            perform test after until fs-txt-import > "09"
                read txt-import
                if fs-txt-import < "10"
-                   move linha-txt-import to cliente-REG
-                   write cliente-REG
+                  add 1 to ws-linha-atual
+                  add 1 to ws-qtd-lidos
+                  perform 091-processa-linha-import thru 091-99-fim
+                  move ws-linha-atual to ctrl-ultima-linha
+                  perform 095-grava-ctrl-import thru 095-99-fim
                end-if
-           end-perform.
-           close txt-import.
+           end-perform
+           perform 097-imprime-rodape     thru 097-99-fim
+           close txt-import
+           close relat-rejeitos
+           perform 095-grava-ctrl-import  thru 095-99-fim.
        090-99-FIM. EXIT.
+
+       091-processa-linha-import.
+           move spaces    to ws-motivo-rejeito
+           move linha-txt-import to cliente-REG
+           set cliente-ativo to true
+           move zeros to cliente-dt-exclusao
+           perform 092-valida-registro-import thru 092-99-fim
+           if sucesso
+              write cliente-REG
+              if ws-resultado-acesso < "10"
+                 add 1 to ws-qtd-carregados
+              else
+                 string "FileStatus " ws-resultado-acesso
+                        delimited by size into ws-motivo-rejeito
+                 perform 099-grava-rejeito thru 099-99-fim
+              end-if
+           else
+              perform 099-grava-rejeito thru 099-99-fim
+           end-if.
+       091-99-fim. exit.
+
+       092-valida-registro-import.
+           set com-erro to true
+           if cliente-codigo = zeros
+              move "Codigo do cliente nao informado"
+                 to ws-motivo-rejeito
+           else
+              if cliente-cnpj = zeros
+                 move "CNPJ nao informado" to ws-motivo-rejeito
+              else
+                 perform 700-valida-cnpj
+                 if com-erro
+                    move "CNPJ invalido" to ws-motivo-rejeito
+                 else
+                    perform 751-localiza-cnpj-duplicado
+                    if com-erro
+                       string "CNPJ duplicado - Cod: " WS-DUP-CODIGO
+                              delimited by size into ws-motivo-rejeito
+                    else
+                       if cliente-latitude not numeric
+                          or cliente-longitude not numeric
+                          or cliente-latitude = zeros
+                          or cliente-longitude = zeros
+                          move "Latitude/Longitude invalida"
+                             to ws-motivo-rejeito
+                          set com-erro to true
+                       else
+                          set sucesso to true
+                       end-if
+                    end-if
+                 end-if
+              end-if
+           end-if.
+       092-99-fim. exit.
+
+       093-abre-ctrl-import.
+           move zeros to ws-linha-checkpoint
+           open i-o ctrl-import
+           if fs-ctrl-import > "09"
+              open output ctrl-import
+              move zeros to reg-ctrl-import
+              write reg-ctrl-import
+              close ctrl-import
+              open i-o ctrl-import
+           end-if
+           read ctrl-import
+           if fs-ctrl-import < "10"
+              move ctrl-ultima-linha to ws-linha-checkpoint
+              if ws-linha-checkpoint > zeros
+                 move ctrl-qtd-lidos      to ws-qtd-lidos
+                 move ctrl-qtd-carregados to ws-qtd-carregados
+                 move ctrl-qtd-rejeitados to ws-qtd-rejeitados
+              end-if
+           end-if.
+       093-99-fim. exit.
+
+       094-avanca-checkpoint.
+           perform test after
+                   until ws-linha-atual >= ws-linha-checkpoint
+                      or fs-txt-import > "09"
+              read txt-import
+              if fs-txt-import < "10"
+                 add 1 to ws-linha-atual
+              end-if
+           end-perform.
+       094-99-fim. exit.
+
+       095-grava-ctrl-import.
+           if fs-txt-import > "09"
+              move zeros to ctrl-ultima-linha
+           end-if
+           move ws-qtd-lidos        to ctrl-qtd-lidos
+           move ws-qtd-carregados   to ctrl-qtd-carregados
+           move ws-qtd-rejeitados   to ctrl-qtd-rejeitados
+           rewrite reg-ctrl-import
+           if fs-txt-import > "09"
+              close ctrl-import
+           end-if.
+       095-99-fim. exit.
+
+       096-imprime-cabecalho.
+           move spaces to linha-relat-rejeitos
+           string "RELATORIO DE REJEITOS - IMPORTACAO DE CLIENTES"
+                  delimited by size into linha-relat-rejeitos
+           write linha-relat-rejeitos
+           move spaces to linha-relat-rejeitos
+           string "LINHA  MOTIVO DA REJEICAO               "
+                  "REGISTRO"
+                  delimited by size into linha-relat-rejeitos
+           write linha-relat-rejeitos.
+       096-99-fim. exit.
+
+       097-imprime-rodape.
+           move spaces to linha-relat-rejeitos
+           write linha-relat-rejeitos
+           move spaces to linha-relat-rejeitos
+           string "REGISTROS LIDOS......: " ws-qtd-lidos
+                  delimited by size into linha-relat-rejeitos
+           write linha-relat-rejeitos
+           move spaces to linha-relat-rejeitos
+           string "REGISTROS CARREGADOS.: " ws-qtd-carregados
+                  delimited by size into linha-relat-rejeitos
+           write linha-relat-rejeitos
+           move spaces to linha-relat-rejeitos
+           string "REGISTROS REJEITADOS.: " ws-qtd-rejeitados
+                  delimited by size into linha-relat-rejeitos
+           write linha-relat-rejeitos.
+       097-99-fim. exit.
+
+       099-grava-rejeito.
+           add 1 to ws-qtd-rejeitados
+           move spaces to linha-relat-rejeitos
+           string ws-linha-atual                   " "
+                  ws-motivo-rejeito                 " "
+                  linha-txt-import(1:83)
+                  delimited by size into linha-relat-rejeitos
+           write linha-relat-rejeitos.
+       099-99-fim. exit.
        
        100-inclusao.
            initialize cliente-reg
@@ -233,6 +449,8 @@
            end-if
            ADD  1               TO NM-CODIGO
            move NM-CODIGO       to cliente-codigo
+           set cliente-ativo    to true
+           move zeros           to cliente-dt-exclusao
            perform 600-trata-dados  thru 600-99-fim
                    until sucesso or wx-esc
            if not wx-esc        
@@ -244,36 +462,87 @@
            accept variaveis
            accept wx-tecla from escape key.
            if not wx-esc
+              set com-erro to true
               if cliente-codigo = zeros
-                 set com-erro to true
-              end-if
-              if cliente-razao = spaces
-                 set com-erro to true
-              end-if
-              if cliente-cnpj not = zeros
-                 perform 700-valida-cnpj
+                 continue
               else
-                 set com-erro to true
-              end-if   
-              if cliente-latitude = zeros
-                 set com-erro to true
-              end-if
-              if cliente-longitude = zeros
-                 set com-erro to true
+                 if cliente-razao = spaces
+                    continue
+                 else
+                    if cliente-cnpj = zeros
+                       continue
+                    else
+                       perform 700-valida-cnpj
+                       if sucesso
+                          perform 750-valida-cnpj-duplicado
+                       end-if
+                       if sucesso
+                          if cliente-latitude = zeros
+                             or cliente-longitude = zeros
+                             set com-erro to true
+                          else
+                             set sucesso to true
+                          end-if
+                       end-if
+                    end-if
+                 end-if
               end-if
            end-if.
        600-99-fim. exit.
 
        700-valida-cnpj.
-      *    initialize lk-ambe501.
-      *    set link-ambe501-validar to true
-      *    move cliente-cnpj to ambe501-cnpj
-      *    call 'AMBE501' USING lk-ambe501.
-      *    if not link-ambe501-ok
-      *       set com-erro to true
-      *    else
-              set sucesso  to true.
-      *    end-if.
+           initialize lk-ambe501
+           set link-ambe501-validar to true
+           move cliente-cnpj to ambe501-cnpj
+           call 'AMBE501' USING lk-ambe501
+           if not link-ambe501-ok
+              set com-erro to true
+           else
+              set sucesso  to true
+           end-if.
+
+       750-valida-cnpj-duplicado.
+           perform 751-localiza-cnpj-duplicado
+           if com-erro
+              move spaces to ws-retorno-tela
+              string "CNPJ ja cadastrado - Cod: " WS-DUP-CODIGO
+                     " " WS-DUP-RAZAO
+                     delimited by size into ws-retorno-tela
+              display t-msg-colisao
+              accept t-cnpj
+              move spaces to ws-retorno-tela
+              display t-msg-colisao
+           end-if.
+       750-99-fim. exit.
+
+       751-localiza-cnpj-duplicado.
+           move cliente-codigo    to WS-SALVO-CODIGO
+           move cliente-razao     to WS-SALVO-RAZAO
+           move cliente-cnpj      to WS-SALVO-CNPJ
+           move cliente-latitude  to WS-SALVO-LATITUDE
+           move cliente-longitude to WS-SALVO-LONGITUDE
+           move cliente-status    to WS-SALVO-STATUS
+           move cliente-dt-exclusao to WS-SALVO-DT-EXCLUSAO
+           start arq-cliente key is equal cliente-cnpj
+           if ws-resultado-acesso < "10"
+              read arq-cliente ignore lock
+           end-if
+           if ws-resultado-acesso < "10"
+              and cliente-codigo not = WS-SALVO-CODIGO
+              move cliente-codigo to WS-DUP-CODIGO
+              move cliente-razao  to WS-DUP-RAZAO
+              set com-erro to true
+           else
+              set sucesso to true
+           end-if
+           move WS-SALVO-CODIGO    to cliente-codigo
+           move WS-SALVO-RAZAO     to cliente-razao
+           move WS-SALVO-CNPJ      to cliente-cnpj
+           move WS-SALVO-LATITUDE  to cliente-latitude
+           move WS-SALVO-LONGITUDE to cliente-longitude
+           move WS-SALVO-STATUS    to cliente-status
+           move WS-SALVO-DT-EXCLUSAO to cliente-dt-exclusao.
+       751-99-fim. exit.
 
        900-FILE-STATUS.
            initialize cliente-reg
@@ -318,12 +587,22 @@
            end-evaluate.
            read arq-cliente ignore lock.
            if ws-resultado-acesso = "00"
+               perform 985-monta-status-desc thru 985-99-fim
                display variaveis
+               display status-info
            else
                perform 900-FILE-STATUS thru 900-99-FIM
            end-if.
        980-99-FIM. EXIT.
 
+       985-monta-status-desc.
+           if cliente-ativo
+              move "ATIVO"   to ws-status-desc
+           else
+              move "INATIVO" to ws-status-desc
+           end-if.
+       985-99-fim. exit.
+
        999-monta-tela.
            display topo-tela.
            perform varying ln from 2 by 1 until i > 21
