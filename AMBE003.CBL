@@ -0,0 +1,228 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    AMBE003.
+       AUTHOR.        GUALBERTO.
+       DATE-WRITTEN.  08/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Relatorio de proximidade geografica          *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select arq-cliente assign to disk wid-arq-cliente
+                  organization         is indexed
+                  access mode          is dynamic
+                  record key           is cliente-chave
+                  ALTERNATE record key is cliente-cnpj
+                  ALTERNATE RECORD KEY IS cliente-razao
+                                          WITH DUPLICATES
+                  lock mode            is manual
+                  file status          is ws-resultado-acesso.
+
+           SELECT relat-proximidade ASSIGN TO lb-relat-proximidade
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS fs-relat-proximidade.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  arq-cliente
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS wid-arq-cliente.
+       COPY CPCLIENTE.
+
+       FD  relat-proximidade.
+       01  linha-relat-proximidade               pic x(132).
+
+       WORKING-STORAGE SECTION.
+       01  AREAS-DE-TRABALHO-1.
+           05 ws-resultado-acesso      pic  x(002) value "00".
+           05 wid-arq-cliente          pic  x(050) value "arq-cliente".
+           05 fs-relat-proximidade     pic  x(002) value spaces.
+           05 lb-relat-proximidade     pic  x(050) value
+              "c:\import\relat-proximidade.txt".
+           05 wx-status                pic  x(001) value space.
+              88 sucesso                   value "S".
+              88 com-erro                  value "E".
+           05 ws-status-abertura       pic  x(001) value space.
+              88 abriu-ok                   value "S".
+           05 ws-ref-codigo             pic  9(007) value zeros.
+           05 ws-ref-latitude           pic  s9(003)v9(008).
+           05 ws-ref-longitude          pic  s9(003)v9(008).
+           05 ws-dlat-km                pic  s9(006)v9(002).
+           05 ws-dlong-km               pic  s9(006)v9(002).
+           05 ws-dist-km                pic  9(006)v9(002).
+           05 ws-qtd-encontrados        pic  9(004) value zeros.
+           05 ws-i                      pic  9(004).
+           05 ws-j                      pic  9(004).
+           05 ws-troca-codigo           pic  9(007).
+           05 ws-troca-razao            pic  x(040).
+           05 ws-troca-valor            pic  9(006)v9(002).
+       01  AREAS-EDICAO.
+           05 ws-ed-codigo              pic  ZZZZZZ9.
+           05 ws-ed-dist                pic  ZZZZZ9,99.
+           05 ws-ed-total               pic  ZZZ9.
+           05 ws-ed-raio                 pic  ZZZZZ9,99.
+       01  WS-TABELA-DISTANCIAS.
+           05 WS-DIST-ENTRY OCCURS 2000 TIMES.
+              10 WS-DIST-CODIGO         pic  9(007).
+              10 WS-DIST-RAZAO          pic  x(040).
+              10 WS-DIST-VALOR          pic  9(006)v9(002).
+
+       LINKAGE SECTION.
+       COPY LKAMBE003.
+       PROCEDURE DIVISION USING LK-AMBE003.
+       000-INICIO.
+           set lk-ambe003-not-ok to true
+           perform 010-abre-arquivos      thru 010-99-fim
+           if abriu-ok
+              perform 020-localiza-referencia thru 020-99-fim
+              if sucesso
+                 perform 030-varre-clientes    thru 030-99-fim
+                 perform 040-ordena-distancias thru 040-99-fim
+                 perform 050-imprime-relatorio thru 050-99-fim
+                 set lk-ambe003-ok to true
+              end-if
+              perform 060-fecha-arquivos     thru 060-99-fim
+           end-if.
+       000-99-FIM.
+           GOBACK.
+
+       010-abre-arquivos.
+           move space to ws-status-abertura
+           open input arq-cliente
+           if ws-resultado-acesso > "09"
+              set com-erro to true
+           else
+              open output relat-proximidade
+              set abriu-ok to true
+           end-if.
+       010-99-fim. exit.
+
+       020-localiza-referencia.
+           evaluate true
+               when lk-ambe003-por-codigo
+                   move lk-ambe003-codigo to cliente-codigo
+                   read arq-cliente ignore lock
+                   if ws-resultado-acesso < "10"
+                      move cliente-codigo    to ws-ref-codigo
+                      move cliente-latitude  to ws-ref-latitude
+                      move cliente-longitude to ws-ref-longitude
+                      set sucesso to true
+                   else
+                      set com-erro to true
+                   end-if
+               when lk-ambe003-por-coord
+                   move zeros              to ws-ref-codigo
+                   move lk-ambe003-latitude  to ws-ref-latitude
+                   move lk-ambe003-longitude to ws-ref-longitude
+                   set sucesso to true
+               when other
+                   set com-erro to true
+           end-evaluate.
+       020-99-fim. exit.
+
+       030-varre-clientes.
+           move spaces to cliente-chave
+           move zeros  to ws-qtd-encontrados
+           start arq-cliente key is not less cliente-chave
+           perform test after until ws-resultado-acesso > "09"
+              read arq-cliente next record ignore lock
+              if ws-resultado-acesso < "10"
+                 if cliente-ativo
+                    and cliente-codigo not = ws-ref-codigo
+                    perform 070-calcula-distancia thru 070-99-fim
+                    if ws-dist-km <= lk-ambe003-raio-km
+                       and ws-qtd-encontrados < 2000
+                       add 1 to ws-qtd-encontrados
+                       move cliente-codigo to
+                            WS-DIST-CODIGO(ws-qtd-encontrados)
+                       move cliente-razao  to
+                            WS-DIST-RAZAO(ws-qtd-encontrados)
+                       move ws-dist-km     to
+                            WS-DIST-VALOR(ws-qtd-encontrados)
+                    end-if
+                 end-if
+              end-if
+           end-perform.
+       030-99-fim. exit.
+
+       040-ordena-distancias.
+           perform varying ws-i from 1 by 1
+                   until ws-i >= ws-qtd-encontrados
+              perform varying ws-j from ws-i by 1
+                      until ws-j > ws-qtd-encontrados
+                 if WS-DIST-VALOR(ws-j) < WS-DIST-VALOR(ws-i)
+                    move WS-DIST-CODIGO(ws-i) to ws-troca-codigo
+                    move WS-DIST-RAZAO(ws-i)  to ws-troca-razao
+                    move WS-DIST-VALOR(ws-i)  to ws-troca-valor
+                    move WS-DIST-CODIGO(ws-j) to WS-DIST-CODIGO(ws-i)
+                    move WS-DIST-RAZAO(ws-j)  to WS-DIST-RAZAO(ws-i)
+                    move WS-DIST-VALOR(ws-j)  to WS-DIST-VALOR(ws-i)
+                    move ws-troca-codigo to WS-DIST-CODIGO(ws-j)
+                    move ws-troca-razao  to WS-DIST-RAZAO(ws-j)
+                    move ws-troca-valor  to WS-DIST-VALOR(ws-j)
+                 end-if
+              end-perform
+           end-perform.
+       040-99-fim. exit.
+
+       050-imprime-relatorio.
+           move lk-ambe003-raio-km to ws-ed-raio
+           move spaces to linha-relat-proximidade
+           string "RELATORIO DE PROXIMIDADE GEOGRAFICA - RAIO "
+                  ws-ed-raio " KM"
+                  delimited by size into linha-relat-proximidade
+           write linha-relat-proximidade
+           move spaces to linha-relat-proximidade
+           string "SEQ  CODIGO   RAZAO SOCIAL                     "
+                  "DISTANCIA(KM)"
+                  delimited by size into linha-relat-proximidade
+           write linha-relat-proximidade
+           perform varying ws-i from 1 by 1
+                   until ws-i > ws-qtd-encontrados
+              move ws-i                      to ws-ed-total
+              move WS-DIST-CODIGO(ws-i)      to ws-ed-codigo
+              move WS-DIST-VALOR(ws-i)       to ws-ed-dist
+              move spaces to linha-relat-proximidade
+              string ws-ed-total          " "
+                     ws-ed-codigo         " "
+                     WS-DIST-RAZAO(ws-i)  " "
+                     ws-ed-dist
+                     delimited by size into linha-relat-proximidade
+              write linha-relat-proximidade
+           end-perform
+           move spaces to linha-relat-proximidade
+           write linha-relat-proximidade
+           move spaces to linha-relat-proximidade
+           string "TOTAL DE CLIENTES ENCONTRADOS: " ws-qtd-encontrados
+                  delimited by size into linha-relat-proximidade
+           write linha-relat-proximidade
+           if ws-qtd-encontrados = 2000
+              move spaces to linha-relat-proximidade
+              string "(LIMITE DE 2000 CLIENTES ATINGIDO - "
+                     "RELATORIO PODE ESTAR INCOMPLETO)"
+                     delimited by size into linha-relat-proximidade
+              write linha-relat-proximidade
+           end-if.
+       050-99-fim. exit.
+
+       060-fecha-arquivos.
+           close arq-cliente
+           close relat-proximidade.
+       060-99-fim. exit.
+
+       070-calcula-distancia.
+           compute ws-dlat-km  = (cliente-latitude - ws-ref-latitude)
+                                 * 111
+           compute ws-dlong-km = (cliente-longitude - ws-ref-longitude)
+                                 * 111
+           compute ws-dist-km rounded =
+                   FUNCTION SQRT((ws-dlat-km * ws-dlat-km) +
+                                 (ws-dlong-km * ws-dlong-km)).
+       070-99-fim. exit.
+
+       END PROGRAM AMBE003.
