@@ -0,0 +1,155 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    AMBE002.
+       AUTHOR.        GUALBERTO.
+       DATE-WRITTEN.  08/08/2026.
+       SECURITY.      *************************************************
+                      *                                               *
+                      *  Listagem de clientes por razao social        *
+                      *                                               *
+                      *************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select arq-cliente assign to disk wid-arq-cliente
+                  organization         is indexed
+                  access mode          is dynamic
+                  record key           is cliente-chave
+                  ALTERNATE record key is cliente-cnpj
+                  ALTERNATE RECORD KEY IS cliente-razao
+                                          WITH DUPLICATES
+                  lock mode            is manual
+                  file status          is ws-resultado-acesso.
+
+           SELECT relat-clientes ASSIGN   TO lb-relat-clientes
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS fs-relat-clientes.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  arq-cliente
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS wid-arq-cliente.
+       COPY CPCLIENTE.
+
+       FD  relat-clientes.
+       01  linha-relat-clientes                  pic x(132).
+
+       WORKING-STORAGE SECTION.
+       01  AREAS-DE-TRABALHO-1.
+           05 ws-resultado-acesso   pic  x(002) value "00".
+           05 wid-arq-cliente       pic  x(050) value "arq-cliente".
+           05 fs-relat-clientes     pic  x(002) value spaces.
+           05 lb-relat-clientes     pic  x(050) value
+              "c:\import\relat-clientes.txt".
+           05 ws-pagina             pic  9(004) value zeros.
+           05 ws-linhas-pagina      pic  9(002) value zeros.
+           05 ws-total-clientes     pic  9(006) value zeros.
+           05 ws-fim-arquivo        pic  x(001) value space.
+              88 fim-arquivo            value "S".
+           05 ws-status-abertura    pic  x(001) value space.
+              88 abriu-ok               value "S".
+       01  AREAS-EDICAO.
+           05 ws-ed-codigo          pic  ZZZZZZ9.
+           05 ws-ed-cnpj             pic  9(014).
+           05 ws-ed-latitude         pic  -ZZ9,99999999.
+           05 ws-ed-longitude        pic  -ZZ9,99999999.
+           05 ws-ed-total            pic  ZZZZZ9.
+
+       PROCEDURE DIVISION.
+       000-INICIO.
+           perform 010-abre-arquivos    thru 010-99-fim
+           if abriu-ok
+              perform 020-processa-clientes thru 020-99-fim
+              perform 030-fecha-arquivos   thru 030-99-fim
+           end-if.
+       000-99-FIM.
+           GOBACK.
+
+       010-abre-arquivos.
+           move space to ws-status-abertura
+           open input arq-cliente
+           if ws-resultado-acesso > "09"
+              display "AMBE002 - erro ao abrir arq-cliente: "
+                      ws-resultado-acesso
+           else
+              open output relat-clientes
+              set abriu-ok to true
+              move zeros  to ws-pagina  ws-total-clientes
+              move 99     to ws-linhas-pagina
+              move spaces to ws-fim-arquivo
+              move spaces to cliente-razao
+              start arq-cliente key is not less cliente-razao
+              if ws-resultado-acesso > "09"
+                 set fim-arquivo to true
+              end-if
+           end-if.
+       010-99-fim. exit.
+
+       020-processa-clientes.
+           perform test after until fim-arquivo
+              read arq-cliente next record ignore lock
+              if ws-resultado-acesso > "09"
+                 set fim-arquivo to true
+              else
+                 if cliente-ativo
+                    if ws-linhas-pagina >= 50
+                       perform 040-imprime-cabecalho thru 040-99-fim
+                    end-if
+                    perform 050-imprime-detalhe thru 050-99-fim
+                 end-if
+              end-if
+           end-perform.
+       020-99-fim. exit.
+
+       030-fecha-arquivos.
+           perform 060-imprime-rodape thru 060-99-fim
+           close arq-cliente
+           close relat-clientes.
+       030-99-fim. exit.
+
+       040-imprime-cabecalho.
+           add 1 to ws-pagina
+           move zeros to ws-linhas-pagina
+           move spaces to linha-relat-clientes
+           string "LISTAGEM DE CLIENTES - PAGINA " ws-pagina
+                  delimited by size into linha-relat-clientes
+           write linha-relat-clientes after advancing page
+           move spaces to linha-relat-clientes
+           string "SEQ    CODIGO   RAZAO SOCIAL                     "
+                  "CNPJ            LATITUDE     LONGITUDE"
+                  delimited by size into linha-relat-clientes
+           write linha-relat-clientes.
+       040-99-fim. exit.
+
+       050-imprime-detalhe.
+           add 1 to ws-total-clientes
+           add 1 to ws-linhas-pagina
+           move cliente-codigo    to ws-ed-codigo
+           move cliente-cnpj      to ws-ed-cnpj
+           move cliente-latitude  to ws-ed-latitude
+           move cliente-longitude to ws-ed-longitude
+           move ws-total-clientes to ws-ed-total
+           move spaces to linha-relat-clientes
+           string ws-ed-total      " "
+                  ws-ed-codigo     " "
+                  cliente-razao    " "
+                  ws-ed-cnpj       " "
+                  ws-ed-latitude   " "
+                  ws-ed-longitude
+                  delimited by size into linha-relat-clientes
+           write linha-relat-clientes.
+       050-99-fim. exit.
+
+       060-imprime-rodape.
+           move spaces to linha-relat-clientes
+           write linha-relat-clientes
+           move spaces to linha-relat-clientes
+           string "TOTAL DE CLIENTES: " ws-total-clientes
+                  delimited by size into linha-relat-clientes
+           write linha-relat-clientes.
+       060-99-fim. exit.
+
+       END PROGRAM AMBE002.
