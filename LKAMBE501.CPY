@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  Area de linkage do AMBE501 - validacao de CNPJ              *
+      *****************************************************************
+       01  LK-AMBE501.
+           05 LK-AMBE501-FUNCAO      PIC  X(001).
+              88 LINK-AMBE501-VALIDAR      VALUE "V".
+           05 AMBE501-CNPJ           PIC  9(014).
+           05 REDEFINES AMBE501-CNPJ.
+              10 AMBE501-CNPJ-EMPRESA  PIC  9(008).
+              10 AMBE501-CNPJ-FILIAL   PIC  9(004).
+              10 AMBE501-CNPJ-DIGITO   PIC  9(002).
+           05 LK-AMBE501-RESULTADO   PIC  X(001).
+              88 LINK-AMBE501-OK           VALUE "S".
+              88 LINK-AMBE501-NOT-OK       VALUE "N".
