@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  Layout do registro de arq-cliente                           *
+      *****************************************************************
+       01  cliente-REG.
+           05 cliente-chave.
+              10 cliente-codigo          PIC  9(007).
+           05 cliente-razao              PIC  X(040).
+           05 cliente-cnpj               PIC  9(014).
+           05 redefines cliente-cnpj.
+              10 cliente-cnpj-empresa    PIC  9(008).
+              10 cliente-cnpj-filial     PIC  9(004).
+              10 cliente-cnpj-digito     PIC  9(002).
+           05 cliente-latitude           PIC  s9(003)v9(008).
+           05 cliente-longitude          PIC  s9(003)v9(008).
+           05 cliente-status             PIC  x(001).
+              88 cliente-ativo                value "A".
+              88 cliente-inativo              value "I".
+           05 cliente-dt-exclusao        PIC  9(008).
